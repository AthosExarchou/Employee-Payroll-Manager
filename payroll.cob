@@ -18,19 +18,118 @@
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS WS-ERR-FILE-STATUS.
 
+           *> YTD master, keyed on the 4-digit employee ID, carries
+           *> accumulated hours/pay forward across pay periods
+           SELECT EMP-YTD-FILE ASSIGN TO WS-YTD-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS YTD-EMP-ID
+              FILE STATUS WS-YTD-FILE-STATUS.
+
+           *> edit-pass work file - holds validated employee records
+           *> (fixed, parsed layout) prior to the department sort
+           SELECT EMP-WORK-FILE ASSIGN TO WS-WORK-FILE-NAME
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS WS-WORK-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO WS-SORT-WORK-NAME.
+
+           SELECT EMP-SORTED-FILE ASSIGN TO WS-SORTED-FILE-NAME
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS WS-SORTED-FILE-STATUS.
+
+           *> periodic checkpoint of EDIT-PASS progress, so a large
+           *> batch can resume instead of reprocessing from record 1
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS WS-CKPT-FILE-STATUS.
+
+           *> employee roster master - active/terminated status per
+           *> ID, maintained by HR/IT outside of PAYROLL
+           SELECT EMP-ROSTER-FILE ASSIGN TO WS-ROSTER-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ROSTER-EMP-ID
+              FILE STATUS WS-ROSTER-FILE-STATUS.
+
+           *> scratch file of employee IDs already seen in this run,
+           *> used to flag duplicate IDs within the same CSV
+           SELECT DUP-CHECK-FILE ASSIGN TO WS-DUPCHECK-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS DUP-EMP-ID
+              FILE STATUS WS-DUPCHECK-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMP-FILE.
-       01  EMP-REC PIC X(132). *> reads whole line (CSV)
+       01  EMP-REC PIC X(200). *> reads whole line (CSV)
 
        FD  RPT-FILE.
-       01  RPT-REC PIC X(132).
+       01  RPT-REC PIC X(200).
 
        FD  ERR-FILE.
-       01  ERR-REC PIC X(132).
+       01  ERR-REC PIC X(200).
+
+       FD  EMP-YTD-FILE.
+       01  YTD-REC.
+           05 YTD-EMP-ID   PIC 9(4).
+           05 YTD-EMP-NAME PIC X(20).
+           05 YTD-HOURS    PIC 9(7).
+           05 YTD-PAY      PIC 9(9)V99.
+           *> run-id of the last run that posted to this record, so a
+           *> checkpoint-resumed REPORT-PASS that reprocesses an
+           *> employee already posted earlier in the same run is a
+           *> no-op instead of double-adding hours/pay
+           05 YTD-LAST-RUN-ID PIC X(14).
+
+       *> validated, parsed employee record - shared layout for the
+       *> work file, the sort work file, and the post-sort file
+       FD  EMP-WORK-FILE.
+       01  WK-REC.
+           05 WK-EMP-ID       PIC 9(4).
+           05 WK-EMP-NAME     PIC X(20).
+           05 WK-EMP-HOURS    PIC 9(3).
+           05 WK-RATE         PIC 9(3)V99.
+           05 WK-BONUS        PIC 9(5)V99.
+           05 WK-DEDCODE-AMT  PIC 9(4)V99.
+           05 WK-DEPT         PIC X(10).
+
+       SD  SORT-WORK-FILE.
+       01  SD-WK-REC.
+           05 SD-WK-EMP-ID       PIC 9(4).
+           05 SD-WK-EMP-NAME     PIC X(20).
+           05 SD-WK-EMP-HOURS    PIC 9(3).
+           05 SD-WK-RATE         PIC 9(3)V99.
+           05 SD-WK-BONUS        PIC 9(5)V99.
+           05 SD-WK-DEDCODE-AMT  PIC 9(4)V99.
+           05 SD-WK-DEPT         PIC X(10).
+
+       FD  EMP-SORTED-FILE.
+       01  SRT-REC.
+           05 SRT-EMP-ID       PIC 9(4).
+           05 SRT-EMP-NAME     PIC X(20).
+           05 SRT-EMP-HOURS    PIC 9(3).
+           05 SRT-RATE         PIC 9(3)V99.
+           05 SRT-BONUS        PIC 9(5)V99.
+           05 SRT-DEDCODE-AMT  PIC 9(4)V99.
+           05 SRT-DEPT         PIC X(10).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-REC PIC X(80).
+
+       FD  EMP-ROSTER-FILE.
+       01  ROSTER-REC.
+           05 ROSTER-EMP-ID   PIC 9(4).
+           05 ROSTER-EMP-NAME PIC X(20).
+           05 ROSTER-STATUS   PIC X(1). *> 'A' active, 'T' terminated
+
+       FD  DUP-CHECK-FILE.
+       01  DUP-REC.
+           05 DUP-EMP-ID PIC 9(4).
 
        WORKING-STORAGE SECTION.
-       
+
        *> Fixed-width text fields from input (used after UNSTRING)
        01 WS-FIELDS.
            05 WS-EMP-ID-TEXT    PIC X(4).
@@ -38,19 +137,88 @@
            05 WS-EMP-HOURS-TEXT PIC X(3).
            *> expects numeric values as text, e.g., "15.50"
            05 WS-EMP-RATE-TEXT PIC X(6).
+           *> optional pay-component columns - blank if not supplied
+           05 WS-EMP-BONUS-TEXT   PIC X(8).
+           05 WS-EMP-DEDCODE-TEXT PIC X(4).
+           05 WS-EMP-DEPT-TEXT    PIC X(10).
 
        *> file status variables
-       77 WS-EMP-FILE-STATUS PIC XX.
-       77 WS-RPT-FILE-STATUS PIC XX.
-       77 WS-ERR-FILE-STATUS PIC XX.
+       77 WS-EMP-FILE-STATUS    PIC XX.
+       77 WS-RPT-FILE-STATUS    PIC XX.
+       77 WS-ERR-FILE-STATUS    PIC XX.
+       77 WS-YTD-FILE-STATUS    PIC XX.
+       77 WS-WORK-FILE-STATUS   PIC XX.
+       77 WS-SORTED-FILE-STATUS PIC XX.
+       77 WS-CKPT-FILE-STATUS   PIC XX.
+       77 WS-ROSTER-FILE-STATUS   PIC XX.
+       77 WS-DUPCHECK-FILE-STATUS PIC XX.
 
        77 WS-INPUT-FILE  PIC X(50) VALUE SPACES.
        77 WS-OUTPUT-FILE PIC X(50) VALUE SPACES.
+       *> output mode: 'F' = fixed-column report (default),
+       *> 'D' = pipe-delimited export for spreadsheet/GL upload
+       77 WS-OUTPUT-MODE      PIC X VALUE 'F'.
+       77 WS-OUTPUT-MODE-TEXT PIC X(10) VALUE SPACES.
+       *> JCL PARM equivalent - holds one command-line argument
+       77 WS-PARM-TEXT PIC X(50) VALUE SPACES.
        77 WS-ERROR-FILE  PIC X(50) VALUE "error.log".
+       77 WS-YTD-FILE    PIC X(50) VALUE "empytd.dat".
+
+       77 WS-WORK-FILE-NAME   PIC X(50) VALUE "payroll_work.tmp".
+       77 WS-SORT-WORK-NAME   PIC X(50) VALUE "payroll_sortwk.tmp".
+       77 WS-SORTED-FILE-NAME PIC X(50) VALUE "payroll_sorted.tmp".
+       77 WS-CHECKPOINT-FILE  PIC X(50) VALUE "payroll.ckpt".
+       77 WS-ROSTER-FILE      PIC X(50) VALUE "roster.dat".
+       77 WS-DUPCHECK-FILE    PIC X(50) VALUE "dupcheck.dat".
+
+       *> checkpoint/restart - progress save for EDIT-PASS so a long
+       *> batch can resume instead of starting over. Checkpointed
+       *> every record (not on an interval) so the checkpoint always
+       *> lines up exactly with the per-record DUP-CHECK-FILE write
+       *> and the WS-REC-COUNT/WS-HASH-TOTAL updates - an interval
+       *> wider than 1 would let a crash between checkpoints leave a
+       *> gap of records that DUP-CHECK-FILE already remembers as
+       *> seen but that REPOSITION-INPUT would still replay on
+       *> restart, wrongly rejecting them as duplicates.
+       77 WS-RESTART-FLAG       PIC X(3) VALUE SPACES.
+       77 WS-IS-RESTART         PIC X VALUE 'N'.
+       77 WS-SKIP-COUNT         PIC 9(6).
+       *> identifies one logical run across a crash/restart, so YTD
+       *> postings already applied before a crash are recognized as
+       *> already done when REPORT-PASS reprocesses them afterward
+       77 WS-RUN-ID             PIC X(14) VALUE SPACES.
+       01 WS-CKPT-FIELDS.
+           05 WS-CKPT-COUNT-TEXT  PIC X(6).
+           05 WS-CKPT-HASH-TEXT   PIC X(10).
+           05 WS-CKPT-STATUS-TEXT PIC X(7).
+           05 WS-CKPT-RUNID-TEXT  PIC X(14).
+
+       *> YTD display fields
+       77 WS-YTD-HOURS-STR PIC ZZZZZZ9.
+       77 WS-YTD-PAY-STR   PIC ZZZZZZZZ9.99.
+
+       *> batch trailer control total - last line of the CSV is a
+       *> trailer record instead of an employee, format:
+       *> TRAILER,<record count>,<hash total of rate*100>
+       01 WS-TRAILER-FIELDS.
+           05 WS-TRAILER-LABEL      PIC X(10).
+           05 WS-TRAILER-COUNT-TEXT PIC X(6).
+           05 WS-TRAILER-HASH-TEXT  PIC X(10).
+       77 WS-TRAILER-COUNT PIC 9(6).
+       77 WS-TRAILER-HASH  PIC 9(10).
+       77 WS-HASH-TOTAL    PIC 9(10) VALUE 0.
+       77 WS-RATE-HASH     PIC 9(5).
+       77 WS-HASH-RATE     PIC 9(3)V99 VALUE 0.
+       77 WS-HASH-DIGITS   PIC 9(2) VALUE 0.
+       77 WS-HASH-DOT      PIC 9(2) VALUE 0.
+       77 WS-HASH-RATE-OK  PIC X VALUE 'Y'.
+       77 WS-CONTROL-OK    PIC X VALUE 'Y'.
+       77 WS-TRAILER-SEEN  PIC X VALUE 'N'. *> 'Y' once TRAILER is read
 
        *> error logging
        77 WS-ERROR-MSG       PIC X(80).
        77 WS-SKIP-REC        PIC X VALUE 'N'. *> 'Y' = skip this record
+       77 WS-CALC-SKIP       PIC X VALUE 'N'. *> 'Y' = pay calc overflow
        77 WS-I               PIC 9(2).
        77 WS-CHAR            PIC X(1).
        77 WS-DIGITS          PIC 9(2) VALUE 0.
@@ -66,13 +234,67 @@
        77 WS-PAY       PIC 9(6)V99 COMP-3 VALUE 0. *> Binary-coded decimal
        77 WS-TOTAL-PAY PIC 9(8)V99 COMP-3 VALUE 0. *> Binary-coded decimal
 
+       *> overtime split - hours over 40/week pay at WS-OT-MULTIPLIER
+       77 WS-OT-THRESHOLD  PIC 9(3) VALUE 40.
+       77 WS-OT-MULTIPLIER PIC 9V99 VALUE 1.50.
+       77 WS-REG-HOURS     PIC 9(3) VALUE 0.
+       77 WS-OT-HOURS      PIC 9(3) VALUE 0.
+       77 WS-REG-PAY       PIC 9(6)V99 COMP-3 VALUE 0.
+       77 WS-OT-PAY        PIC 9(6)V99 COMP-3 VALUE 0.
+
+       *> tax/benefits withholding - configurable via environment,
+       *> defaulted if not supplied (see LOAD-CONFIG)
+       77 WS-TAX-PERCENT      PIC 9V999 VALUE .150. *> 15.0%
+       77 WS-TAX-PERCENT-TEXT PIC X(8) VALUE SPACES.
+       77 WS-BENEFITS-FLAT    PIC 9(4)V99 VALUE 50.00.
+       77 WS-BENEFITS-TEXT    PIC X(10) VALUE SPACES.
+
+       77 WS-GROSS-PAY   PIC 9(6)V99 COMP-3 VALUE 0.
+       77 WS-TAX-AMT     PIC 9(6)V99 COMP-3 VALUE 0.
+       77 WS-DEDUCTIONS  PIC 9(6)V99 COMP-3 VALUE 0.
+       77 WS-NET-PAY     PIC 9(6)V99 COMP-3 VALUE 0.
+       77 WS-TOTAL-NET   PIC 9(8)V99 COMP-3 VALUE 0.
+
+       *> optional one-time pay components from the CSV
+       77 WS-EMP-BONUS       PIC 9(5)V99 VALUE 0.
+       77 WS-EMP-DEDCODE-AMT PIC 9(4)V99 VALUE 0.
+
+       *> deduction-code lookup table - flat amount withheld per code
+       *> (e.g. recovering a payroll advance or a loan repayment)
+       01 WS-DEDUCTION-CODE-VALUES.
+           05 FILLER PIC X(10) VALUE "ADV 005000".
+           05 FILLER PIC X(10) VALUE "LOAN010000".
+       01 WS-DEDUCTION-CODE-TABLE REDEFINES WS-DEDUCTION-CODE-VALUES.
+           05 WS-DEDCODE-ENTRY OCCURS 2 TIMES.
+              10 WS-DEDCODE-KEY PIC X(4).
+              10 WS-DEDCODE-AMT PIC 9(4)V99.
+
+       *> department grouping (sort key, subtotals, page breaks)
+       77 WS-DEPT           PIC X(10) VALUE SPACES.
+       77 WS-PREV-DEPT       PIC X(10) VALUE SPACES.
+       77 WS-FIRST-DEPT      PIC X VALUE 'Y'.
+       77 WS-DEPT-TOTAL-PAY  PIC 9(8)V99 COMP-3 VALUE 0.
+       77 WS-DEPT-TOTAL-NET  PIC 9(8)V99 COMP-3 VALUE 0.
+       77 WS-DEPT-TOTAL-STR  PIC ZZZZZZZ9.99.
+       77 WS-DEPT-NET-STR    PIC ZZZZZZZ9.99.
+       77 WS-EOF2            PIC X(3) VALUE "NO".
+
        *> Edited fields for display
-       77 WS-HOURS-STR PIC ZZ9.
-       77 WS-RATE-STR  PIC ZZ9.99. *> 3 digits before decimal, 2 after
-       77 WS-PAY-STR   PIC ZZZZZ9.99. *> 6 digits before decimal
-       77 WS-TOTAL-STR PIC ZZZZZZZ9.99. *> 8 digits before decimal
-       77 WS-LINE      PIC X(132).
-       77 WS-EOF       PIC X(3) VALUE "NO".
+       77 WS-ID-STR       PIC ZZZ9.
+       77 WS-HOURS-STR    PIC ZZ9.
+       77 WS-OT-HOURS-STR PIC ZZ9.
+       77 WS-RATE-STR     PIC ZZ9.99. *> 3 digits before decimal, 2 after
+       77 WS-PAY-STR      PIC ZZZZZ9.99. *> 6 digits before decimal
+       77 WS-OT-PAY-STR   PIC ZZZZZ9.99. *> 6 digits before decimal
+       77 WS-GROSS-STR    PIC ZZZZZ9.99.
+       77 WS-DEDUCT-STR   PIC ZZZZZ9.99. *> 6 digits before decimal
+       77 WS-NET-STR      PIC ZZZZZ9.99.
+       77 WS-TOTAL-STR    PIC ZZZZZZZ9.99. *> 8 digits before decimal
+       77 WS-TOTAL-NET-STR PIC ZZZZZZZ9.99.
+       77 WS-BONUS-STR     PIC ZZZZ9.99.
+       77 WS-DEDCODE-STR   PIC ZZZ9.99.
+       77 WS-LINE         PIC X(200).
+       77 WS-EOF          PIC X(3) VALUE "NO".
 
        *> date fields
        77 WS-DATE-YYYYMMDD PIC 9(8).
@@ -80,32 +302,49 @@
        77 WS-DATE-MM       PIC 99.
        77 WS-DATE-DD       PIC 99.
        77 WS-DATE-FORMAT   PIC X(10). *> "YYYY-MM-DD"
+       77 WS-TIME-HHMMSSHH PIC 9(8).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           *> Get filenames from the user interactively
-           DISPLAY "Enter input file name (default: employees.csv): "
-              WITH NO ADVANCING
-           ACCEPT WS-INPUT-FILE
+           PERFORM GET-RUN-PARAMETERS
 
-           DISPLAY
-              "Enter output report file name (default: report.txt): "
-              WITH NO ADVANCING
-           ACCEPT WS-OUTPUT-FILE
+           PERFORM LOAD-CONFIG
 
-           *> Set defaults if user entered nothing
-           IF WS-INPUT-FILE = SPACES
-              MOVE "employees.csv" TO WS-INPUT-FILE
+           *> checkpoint/restart - a restart run resumes EDIT-PASS
+           *> from the last checkpoint instead of from record 1
+           ACCEPT WS-RESTART-FLAG FROM ENVIRONMENT "PAYROLL_RESTART"
+           IF WS-RESTART-FLAG = "YES" OR WS-RESTART-FLAG = "Y"
+              PERFORM LOAD-CHECKPOINT
+              IF WS-CKPT-STATUS-TEXT(1:7) = "RUNNING"
+                 MOVE 'Y' TO WS-IS-RESTART
+              END-IF
            END-IF
-           IF WS-OUTPUT-FILE = SPACES
-              MOVE "report.txt" TO WS-OUTPUT-FILE
+
+           *> a fresh (non-resumed) run gets its own run-id so
+           *> UPDATE-YTD-MASTER can tell "already posted earlier in
+           *> this same run" apart from "a new pay period's run" -
+           *> a restart inherits the crashed run's id from the
+           *> checkpoint instead, via LOAD-CHECKPOINT above
+           IF WS-IS-RESTART = 'N'
+              ACCEPT WS-DATE-YYYYMMDD FROM DATE YYYYMMDD
+              ACCEPT WS-TIME-HHMMSSHH FROM TIME
+              STRING WS-DATE-YYYYMMDD     DELIMITED BY SIZE
+                     WS-TIME-HHMMSSHH(1:6) DELIMITED BY SIZE
+                  INTO WS-RUN-ID
+              END-STRING
            END-IF
 
            *> Open files
-           OPEN INPUT EMP-FILE
-              OUTPUT RPT-FILE
-              OUTPUT ERR-FILE
+           IF WS-IS-RESTART = 'Y'
+              OPEN INPUT EMP-FILE
+                 OUTPUT RPT-FILE
+                 EXTEND ERR-FILE
+           ELSE
+              OPEN INPUT EMP-FILE
+                 OUTPUT RPT-FILE
+                 OUTPUT ERR-FILE
+           END-IF
 
            *> check file open status
            IF WS-EMP-FILE-STATUS NOT = "00"
@@ -117,12 +356,54 @@
 
            IF WS-RPT-FILE-STATUS NOT = "00"
                                        OR WS-ERR-FILE-STATUS NOT = "00"
-               DISPLAY "ERROR: cannot open output files" 
+               DISPLAY "ERROR: cannot open output files"
                MOVE "Cannot open output or error file" TO WS-ERROR-MSG
                PERFORM LOG-ERROR
                STOP RUN
            END-IF
 
+           *> open the YTD master, creating it on first run
+           OPEN I-O EMP-YTD-FILE
+           IF WS-YTD-FILE-STATUS = "35"
+              OPEN OUTPUT EMP-YTD-FILE
+              CLOSE EMP-YTD-FILE
+              OPEN I-O EMP-YTD-FILE
+           END-IF
+           IF WS-YTD-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open YTD master file"
+               MOVE "Cannot open YTD master file" TO WS-ERROR-MSG
+               PERFORM LOG-ERROR
+               STOP RUN
+           END-IF
+
+           *> open the roster master - maintained by HR/IT, so unlike
+           *> the YTD master it is a hard failure if missing
+           OPEN INPUT EMP-ROSTER-FILE
+           IF WS-ROSTER-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open roster master file"
+               MOVE "Cannot open roster master file" TO WS-ERROR-MSG
+               PERFORM LOG-ERROR
+               STOP RUN
+           END-IF
+
+           *> duplicate-ID scratch file - fresh every run, except on
+           *> a checkpoint restart where IDs already seen before the
+           *> interruption must still count as seen
+           IF WS-IS-RESTART = 'Y'
+              OPEN I-O DUP-CHECK-FILE
+           ELSE
+              OPEN OUTPUT DUP-CHECK-FILE
+              CLOSE DUP-CHECK-FILE
+              OPEN I-O DUP-CHECK-FILE
+           END-IF
+           IF WS-DUPCHECK-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open duplicate-ID scratch file"
+               MOVE "Cannot open duplicate-ID scratch file"
+                  TO WS-ERROR-MSG
+               PERFORM LOG-ERROR
+               STOP RUN
+           END-IF
+
            *> get system date and format YYYY-MM-DD
            ACCEPT WS-DATE-YYYYMMDD FROM DATE YYYYMMDD
 
@@ -139,7 +420,86 @@
               INTO WS-DATE-FORMAT
            END-STRING
 
-           *> Write report header
+           PERFORM WRITE-REPORT-HEADER
+
+           *> Pass 1: read/validate the CSV, reconcile the trailer,
+           *> and stage every valid employee into the work file
+           IF WS-IS-RESTART = 'Y'
+              OPEN EXTEND EMP-WORK-FILE
+              PERFORM REPOSITION-INPUT
+              DISPLAY "Resuming batch from checkpoint at record "
+                 WS-REC-COUNT
+           ELSE
+              OPEN OUTPUT EMP-WORK-FILE
+           END-IF
+           IF WS-WORK-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open work file"
+               MOVE "Cannot open work file" TO WS-ERROR-MSG
+               PERFORM LOG-ERROR
+               STOP RUN
+           END-IF
+           PERFORM EDIT-PASS
+           CLOSE EMP-FILE EMP-WORK-FILE
+
+           *> a trailer control-total mismatch is a hard failure -
+           *> skip the sort/report pipeline entirely rather than
+           *> silently closing out with a report that can't be
+           *> trusted; RETURN-CODE is already set by CHECK-TRAILER
+           IF WS-CONTROL-OK = 'Y'
+
+              *> Pass 2: sort the staged employees by department so
+              *> the report pass can print per-department subtotals
+              SORT SORT-WORK-FILE
+                 ON ASCENDING KEY SD-WK-DEPT
+                 ON ASCENDING KEY SD-WK-EMP-ID
+                 USING EMP-WORK-FILE
+                 GIVING EMP-SORTED-FILE
+
+              *> Pass 3: compute pay and print the report in
+              *> department order, with a subtotal/page break per dept
+              OPEN INPUT EMP-SORTED-FILE
+              IF WS-SORTED-FILE-STATUS NOT = "00"
+                  DISPLAY "ERROR: cannot open sorted work file"
+                  MOVE "Cannot open sorted work file" TO WS-ERROR-MSG
+                  PERFORM LOG-ERROR
+                  STOP RUN
+              END-IF
+              PERFORM REPORT-PASS
+              CLOSE EMP-SORTED-FILE
+
+              PERFORM WRITE-REPORT-FOOTER
+
+              *> only clear the checkpoint once the full pipeline,
+              *> including the YTD update done inside REPORT-PASS,
+              *> has completed - if REPORT-PASS crashes first, the
+              *> checkpoint is still RUNNING, so the next run restarts
+              *> instead of rerunning EDIT-PASS/REPORT-PASS from
+              *> scratch and double-posting YTD totals
+              PERFORM CLEAR-CHECKPOINT
+           ELSE
+              DISPLAY "Batch control total mismatch - report "
+                 "not generated"
+           END-IF
+
+           CLOSE RPT-FILE ERR-FILE EMP-YTD-FILE
+                 EMP-ROSTER-FILE DUP-CHECK-FILE
+           STOP RUN.
+
+       WRITE-REPORT-HEADER.
+           IF WS-OUTPUT-MODE = 'D'
+              MOVE SPACES TO WS-LINE
+              STRING "ID|NAME|HOURS|OT_HOURS|RATE|PAY|OT_PAY|"
+                        DELIMITED BY SIZE
+                     "GROSS|DEDUCTIONS|NET_PAY|YTD_HOURS|YTD_PAY|"
+                        DELIMITED BY SIZE
+                     "BONUS|DEDCODE_AMT|DEPARTMENT" DELIMITED BY SIZE
+                  INTO WS-LINE
+              END-STRING
+              MOVE WS-LINE TO RPT-REC
+              WRITE RPT-REC
+              EXIT
+           END-IF
+
            MOVE SPACES TO WS-LINE
            MOVE "================================================"
               TO WS-LINE(1:48)
@@ -157,7 +517,7 @@
                   WS-DATE-FORMAT DELIMITED BY SIZE
                   INTO WS-LINE(1:46)
            END-STRING
-           
+
            MOVE WS-LINE TO RPT-REC
            WRITE RPT-REC
 
@@ -171,9 +531,19 @@
            MOVE SPACES TO WS-LINE
            MOVE "ID"        TO WS-LINE(1:2)
            MOVE "NAME"      TO WS-LINE(6:4)
-           MOVE "HRS"       TO WS-LINE(28:5)
-           MOVE "RATE"      TO WS-LINE(34:4)
-           MOVE "PAY"       TO WS-LINE(43:3)
+           MOVE "HRS"       TO WS-LINE(27:3)
+           MOVE "OT"        TO WS-LINE(31:2)
+           MOVE "RATE"      TO WS-LINE(35:4)
+           MOVE "PAY"       TO WS-LINE(42:3)
+           MOVE "OT-PAY"    TO WS-LINE(52:6)
+           MOVE "GROSS"     TO WS-LINE(62:5)
+           MOVE "DEDUCT"    TO WS-LINE(72:6)
+           MOVE "NET PAY"   TO WS-LINE(82:7)
+           MOVE "YTD-HRS"   TO WS-LINE(92:7)
+           MOVE "YTD-PAY"   TO WS-LINE(100:7)
+           MOVE "BONUS"     TO WS-LINE(113:5)
+           MOVE "DEDCD"     TO WS-LINE(122:5)
+           MOVE "DEPT"      TO WS-LINE(130:4)
            MOVE WS-LINE TO RPT-REC
            WRITE RPT-REC
 
@@ -182,25 +552,39 @@
               TO WS-LINE(1:48)
            MOVE WS-LINE TO RPT-REC
            WRITE RPT-REC
+           EXIT.
 
+       EDIT-PASS.
            *> Process each employee
            PERFORM UNTIL WS-EOF = "YES"
                READ EMP-FILE
                   AT END
                      MOVE "YES" TO WS-EOF
                   NOT AT END
+                  IF EMP-REC(1:7) = "TRAILER"
+                     MOVE 'Y' TO WS-TRAILER-SEEN
+                     PERFORM CHECK-TRAILER
+                     MOVE "YES" TO WS-EOF
+                  ELSE
                   ADD 1 TO WS-REC-COUNT
+
                   MOVE SPACES TO WS-ERROR-MSG
                   MOVE 'N' TO WS-SKIP-REC
+                  MOVE 0 TO WS-RATE
+                  MOVE SPACES TO WS-FIELDS
 
-                  *> parse CSV line
+                  *> parse CSV line - bonus/deduction-code/department
+                  *> are optional trailing columns
                   UNSTRING EMP-REC
                     DELIMITED BY ","
                     INTO WS-EMP-ID-TEXT
                        WS-EMP-NAME-TEXT
                        WS-EMP-HOURS-TEXT
                        WS-EMP-RATE-TEXT
-                       
+                       WS-EMP-BONUS-TEXT
+                       WS-EMP-DEDCODE-TEXT
+                       WS-EMP-DEPT-TEXT
+
                   *> basic missing-field check
                   IF WS-EMP-ID-TEXT = SPACES
                     OR WS-EMP-NAME-TEXT = SPACES
@@ -214,6 +598,40 @@
                   *> convert textual pieces into numeric variables
                   MOVE FUNCTION NUMVAL(WS-EMP-ID-TEXT) TO WS-EMP-ID
 
+                  *> cross-check against the roster master - unknown
+                  *> or terminated IDs never get paid
+                  IF WS-SKIP-REC = 'N'
+                     MOVE WS-EMP-ID TO ROSTER-EMP-ID
+                     READ EMP-ROSTER-FILE
+                        KEY IS ROSTER-EMP-ID
+                        INVALID KEY
+                           MOVE "Unknown employee ID - not on roster"
+                              TO WS-ERROR-MSG
+                           MOVE 'Y' TO WS-SKIP-REC
+                        NOT INVALID KEY
+                           IF ROSTER-STATUS = 'T'
+                              MOVE "Employee ID is terminated"
+                                 TO WS-ERROR-MSG
+                              MOVE 'Y' TO WS-SKIP-REC
+                           END-IF
+                     END-READ
+                  END-IF
+
+                  *> flag a duplicate ID within this run - first
+                  *> sighting stakes the ID, any repeat is rejected
+                  IF WS-SKIP-REC = 'N'
+                     MOVE WS-EMP-ID TO DUP-EMP-ID
+                     READ DUP-CHECK-FILE
+                        KEY IS DUP-EMP-ID
+                        INVALID KEY
+                           WRITE DUP-REC
+                        NOT INVALID KEY
+                           MOVE "Duplicate employee ID in this run"
+                              TO WS-ERROR-MSG
+                           MOVE 'Y' TO WS-SKIP-REC
+                     END-READ
+                  END-IF
+
                   *> validate HOURS
                   *> only digits and spaces allowed, at least one digit
                   IF WS-SKIP-REC = 'N'
@@ -226,7 +644,7 @@
                         ELSE IF WS-CHAR = SPACE
                            CONTINUE
                         ELSE
-                           MOVE "Invalid character in HOURS" 
+                           MOVE "Invalid character in HOURS"
                                 TO WS-ERROR-MSG
                            MOVE 'Y' TO WS-SKIP-REC
                         END-IF
@@ -255,7 +673,7 @@
                            ADD 1 TO WS-DIGITS
                         ELSE IF WS-CHAR = '.'
                            ADD 1 TO WS-DOT
-                        
+
                            IF WS-DOT > 1
                               MOVE "RATE has multiple decimal points"
                                    TO WS-ERROR-MSG
@@ -282,41 +700,364 @@
                      END-IF
                   END-IF
 
-                  *> if invalid, log and skip writing this record
+                  *> optional bonus amount - blank means none
+                  MOVE 0 TO WS-EMP-BONUS
+                  IF WS-EMP-BONUS-TEXT NOT = SPACES
+                     MOVE FUNCTION NUMVAL(WS-EMP-BONUS-TEXT)
+                        TO WS-EMP-BONUS
+                  END-IF
+
+                  *> optional deduction code - blank or unrecognized
+                  *> means no extra deduction
+                  MOVE 0 TO WS-EMP-DEDCODE-AMT
+                  PERFORM VARYING WS-I FROM 1 BY 1
+                        UNTIL WS-I > 2
+                     IF WS-EMP-DEDCODE-TEXT = WS-DEDCODE-KEY(WS-I)
+                        MOVE WS-DEDCODE-AMT(WS-I) TO WS-EMP-DEDCODE-AMT
+                     END-IF
+                  END-PERFORM
+
+                  *> optional department - blank goes to "UNASSIGNED"
+                  *> so it still sorts and subtotals as its own group
+                  IF WS-EMP-DEPT-TEXT = SPACES
+                     MOVE "UNASSIGNED" TO WS-EMP-DEPT-TEXT
+                  END-IF
+
+                  *> fold this record's rate into the running hash
+                  *> total, regardless of validity, so the trailer
+                  *> control total reconciles against every line HR
+                  *> actually sent (not just the ones we could pay).
+                  *> parsed independently of WS-SKIP-REC, since an
+                  *> earlier check (missing field, roster, duplicate,
+                  *> HOURS) may have already rejected this record for
+                  *> a reason unrelated to RATE, leaving WS-RATE at
+                  *> its reset value of 0
+                  MOVE 0 TO WS-HASH-RATE
+                  MOVE 0 TO WS-HASH-DOT
+                  MOVE 0 TO WS-HASH-DIGITS
+                  MOVE 'Y' TO WS-HASH-RATE-OK
+                  PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 6
+                     MOVE WS-EMP-RATE-TEXT(WS-I:1) TO WS-CHAR
+                     IF WS-CHAR IS NUMERIC
+                        ADD 1 TO WS-HASH-DIGITS
+                     ELSE IF WS-CHAR = '.'
+                        ADD 1 TO WS-HASH-DOT
+                        IF WS-HASH-DOT > 1
+                           MOVE 'N' TO WS-HASH-RATE-OK
+                        END-IF
+                     ELSE IF WS-CHAR = SPACE
+                        CONTINUE
+                     ELSE
+                        MOVE 'N' TO WS-HASH-RATE-OK
+                     END-IF
+                  END-PERFORM
+                  IF WS-HASH-RATE-OK = 'Y' AND WS-HASH-DIGITS > 0
+                     MOVE FUNCTION NUMVAL(WS-EMP-RATE-TEXT)
+                        TO WS-HASH-RATE
+                  END-IF
+
+                  COMPUTE WS-RATE-HASH = WS-HASH-RATE * 100
+                  ADD WS-RATE-HASH TO WS-HASH-TOTAL
+
+                  *> if invalid, log and skip; otherwise stage the
+                  *> validated record for the department sort
                   IF WS-SKIP-REC = 'Y'
                      PERFORM LOG-ERROR
                   ELSE
-                     *> calculate pay and keep running total
-                     COMPUTE WS-PAY = WS-EMP-HOURS * WS-RATE
-                     ADD WS-PAY TO WS-TOTAL-PAY
+                     MOVE WS-EMP-ID         TO WK-EMP-ID
+                     MOVE WS-EMP-NAME-TEXT  TO WK-EMP-NAME
+                     MOVE WS-EMP-HOURS      TO WK-EMP-HOURS
+                     MOVE WS-RATE           TO WK-RATE
+                     MOVE WS-EMP-BONUS      TO WK-BONUS
+                     MOVE WS-EMP-DEDCODE-AMT TO WK-DEDCODE-AMT
+                     MOVE WS-EMP-DEPT-TEXT  TO WK-DEPT
+                     WRITE WK-REC
+                  END-IF
 
-                     *> overflow check for total pay
-                     IF WS-TOTAL-PAY > 99999999.99
-                        MOVE "TOTAL PAY exceeds capacity"
-                           TO WS-ERROR-MSG
-                        PERFORM LOG-ERROR
+                  *> checkpoint only after this record's outcome
+                  *> (work-file write or error log) is durably on
+                  *> disk, so a crash can never leave the checkpoint
+                  *> ahead of what was actually persisted - otherwise
+                  *> a restart's REPOSITION-INPUT would skip this
+                  *> record forever without it ever being paid,
+                  *> reported, or logged as an error
+                  PERFORM WRITE-CHECKPOINT
+                  END-IF
+
+               END-READ
+           END-PERFORM
+
+           *> EOF with no TRAILER ever seen means the file itself was
+           *> truncated - the exact scenario req 003 exists to catch -
+           *> so fail the same way a count/hash mismatch does
+           IF WS-TRAILER-SEEN = 'N'
+              MOVE 'N' TO WS-CONTROL-OK
+              MOVE "BATCH CONTROL TOTAL MISSING - no TRAILER record"
+                 TO WS-ERROR-MSG
+              PERFORM LOG-ERROR
+              DISPLAY "ERROR: " WS-ERROR-MSG
+              MOVE 16 TO RETURN-CODE
+           END-IF
+           EXIT.
+
+       REPORT-PASS.
+           PERFORM UNTIL WS-EOF2 = "YES"
+               READ EMP-SORTED-FILE
+                  AT END
+                     MOVE "YES" TO WS-EOF2
+                  NOT AT END
+                     *> department changed - close out the previous
+                     *> group's subtotal and start a fresh page
+                     IF WS-FIRST-DEPT = 'N'
+                           AND SRT-DEPT NOT = WS-PREV-DEPT
+                        PERFORM WRITE-DEPT-SUBTOTAL
+                        PERFORM WRITE-PAGE-BREAK
                      END-IF
+                     MOVE 'N' TO WS-FIRST-DEPT
+                     MOVE SRT-DEPT TO WS-PREV-DEPT
 
-                     *> prepare edited display fields
-                     MOVE WS-EMP-HOURS TO WS-HOURS-STR
-                     MOVE WS-RATE TO WS-RATE-STR
-                     MOVE WS-PAY TO WS-PAY-STR
-
-                     *> Build the line (fixed columns)
-                     MOVE SPACES TO WS-LINE
-                     MOVE WS-EMP-ID-TEXT(1:4) TO WS-LINE(1:4)
-                     MOVE WS-EMP-NAME-TEXT(1:20) TO WS-LINE(6:20)
-                     MOVE WS-HOURS-STR TO WS-LINE(27:3)
-                     MOVE WS-RATE-STR TO WS-LINE(33:6)
-                     MOVE WS-PAY-STR TO WS-LINE(41:8)
-
-                     MOVE WS-LINE TO RPT-REC
-                     WRITE RPT-REC
-                  END-IF
+                     MOVE SRT-EMP-ID        TO WS-EMP-ID
+                     MOVE SRT-EMP-NAME      TO WS-EMP-NAME-TEXT
+                     MOVE SRT-EMP-HOURS     TO WS-EMP-HOURS
+                     MOVE SRT-RATE          TO WS-RATE
+                     MOVE SRT-BONUS         TO WS-EMP-BONUS
+                     MOVE SRT-DEDCODE-AMT   TO WS-EMP-DEDCODE-AMT
+                     MOVE SRT-DEPT          TO WS-DEPT
 
+                     PERFORM CALC-AND-WRITE-EMPLOYEE
                END-READ
            END-PERFORM
 
+           *> flush the last department's subtotal
+           IF WS-FIRST-DEPT = 'N'
+              PERFORM WRITE-DEPT-SUBTOTAL
+           END-IF
+           EXIT.
+
+       CALC-AND-WRITE-EMPLOYEE.
+           *> split hours at the overtime threshold and pay
+           *> the excess at WS-OT-MULTIPLIER
+           IF WS-EMP-HOURS > WS-OT-THRESHOLD
+              MOVE WS-OT-THRESHOLD TO WS-REG-HOURS
+              COMPUTE WS-OT-HOURS =
+                 WS-EMP-HOURS - WS-OT-THRESHOLD
+           ELSE
+              MOVE WS-EMP-HOURS TO WS-REG-HOURS
+              MOVE 0 TO WS-OT-HOURS
+           END-IF
+
+           MOVE 'N' TO WS-CALC-SKIP
+           COMPUTE WS-REG-PAY = WS-REG-HOURS * WS-RATE
+           COMPUTE WS-OT-PAY ROUNDED =
+              WS-OT-HOURS * WS-RATE * WS-OT-MULTIPLIER
+              ON SIZE ERROR
+                 MOVE "Overtime pay exceeds capacity - skipped"
+                    TO WS-ERROR-MSG
+                 MOVE 'Y' TO WS-CALC-SKIP
+           END-COMPUTE
+
+           IF WS-CALC-SKIP = 'N'
+              COMPUTE WS-PAY = WS-REG-PAY + WS-OT-PAY
+                 ON SIZE ERROR
+                    MOVE "Total pay exceeds capacity - skipped"
+                       TO WS-ERROR-MSG
+                    MOVE 'Y' TO WS-CALC-SKIP
+              END-COMPUTE
+           END-IF
+
+           IF WS-CALC-SKIP = 'N'
+              ADD WS-PAY TO WS-TOTAL-PAY
+
+              *> fold one-time bonus in before computing
+              *> withholding, then apply configurable
+              *> withholding plus any deduction-code amount
+              COMPUTE WS-GROSS-PAY = WS-PAY + WS-EMP-BONUS
+              COMPUTE WS-TAX-AMT ROUNDED =
+                 WS-GROSS-PAY * WS-TAX-PERCENT
+              COMPUTE WS-DEDUCTIONS =
+                 WS-TAX-AMT + WS-BENEFITS-FLAT
+                             + WS-EMP-DEDCODE-AMT
+
+              *> WS-NET-PAY is unsigned - if deductions exceed gross
+              *> pay the algebraic result is negative, which COBOL
+              *> treats as a size-error condition on an unsigned
+              *> receiving field rather than silently storing the
+              *> absolute value of a wrong net figure
+              COMPUTE WS-NET-PAY = WS-GROSS-PAY - WS-DEDUCTIONS
+                 ON SIZE ERROR
+                    MOVE "Deductions exceed gross pay - skipped"
+                       TO WS-ERROR-MSG
+                    MOVE 'Y' TO WS-CALC-SKIP
+              END-COMPUTE
+           END-IF
+
+           IF WS-CALC-SKIP = 'Y'
+              PERFORM LOG-ERROR
+           ELSE
+              ADD WS-NET-PAY TO WS-TOTAL-NET
+
+              *> department running subtotal
+              ADD WS-GROSS-PAY TO WS-DEPT-TOTAL-PAY
+              ADD WS-NET-PAY TO WS-DEPT-TOTAL-NET
+
+              *> roll this period's hours/pay into the YTD master
+              PERFORM UPDATE-YTD-MASTER
+
+              *> overflow check for total pay
+              IF WS-TOTAL-PAY > 99999999.99
+                 MOVE "TOTAL PAY exceeds capacity"
+                    TO WS-ERROR-MSG
+                 PERFORM LOG-ERROR
+              END-IF
+
+              *> prepare edited display fields
+              MOVE WS-EMP-ID TO WS-ID-STR
+              MOVE WS-EMP-HOURS TO WS-HOURS-STR
+              MOVE WS-OT-HOURS TO WS-OT-HOURS-STR
+              MOVE WS-RATE TO WS-RATE-STR
+              MOVE WS-PAY TO WS-PAY-STR
+              MOVE WS-OT-PAY TO WS-OT-PAY-STR
+              MOVE WS-GROSS-PAY TO WS-GROSS-STR
+              MOVE WS-DEDUCTIONS TO WS-DEDUCT-STR
+              MOVE WS-NET-PAY TO WS-NET-STR
+              MOVE YTD-HOURS TO WS-YTD-HOURS-STR
+              MOVE YTD-PAY TO WS-YTD-PAY-STR
+              MOVE WS-EMP-BONUS TO WS-BONUS-STR
+              MOVE WS-EMP-DEDCODE-AMT TO WS-DEDCODE-STR
+
+              IF WS-OUTPUT-MODE = 'D'
+                 MOVE SPACES TO WS-LINE
+                 STRING WS-ID-STR         DELIMITED BY SIZE
+                        "|"               DELIMITED BY SIZE
+                        WS-EMP-NAME-TEXT  DELIMITED BY SIZE
+                        "|"               DELIMITED BY SIZE
+                        WS-HOURS-STR      DELIMITED BY SIZE
+                        "|"               DELIMITED BY SIZE
+                        WS-OT-HOURS-STR   DELIMITED BY SIZE
+                        "|"               DELIMITED BY SIZE
+                        WS-RATE-STR       DELIMITED BY SIZE
+                        "|"               DELIMITED BY SIZE
+                        WS-PAY-STR        DELIMITED BY SIZE
+                        "|"               DELIMITED BY SIZE
+                        WS-OT-PAY-STR     DELIMITED BY SIZE
+                        "|"               DELIMITED BY SIZE
+                        WS-GROSS-STR      DELIMITED BY SIZE
+                        "|"               DELIMITED BY SIZE
+                        WS-DEDUCT-STR     DELIMITED BY SIZE
+                        "|"               DELIMITED BY SIZE
+                        WS-NET-STR        DELIMITED BY SIZE
+                        "|"               DELIMITED BY SIZE
+                        WS-YTD-HOURS-STR  DELIMITED BY SIZE
+                        "|"               DELIMITED BY SIZE
+                        WS-YTD-PAY-STR    DELIMITED BY SIZE
+                        "|"               DELIMITED BY SIZE
+                        WS-BONUS-STR      DELIMITED BY SIZE
+                        "|"               DELIMITED BY SIZE
+                        WS-DEDCODE-STR    DELIMITED BY SIZE
+                        "|"               DELIMITED BY SIZE
+                        WS-DEPT           DELIMITED BY SIZE
+                     INTO WS-LINE
+                 END-STRING
+                 MOVE WS-LINE TO RPT-REC
+                 WRITE RPT-REC
+              ELSE
+                 *> Build the line (fixed columns)
+                 MOVE SPACES TO WS-LINE
+                 MOVE WS-ID-STR TO WS-LINE(1:4)
+                 MOVE WS-EMP-NAME-TEXT(1:20) TO WS-LINE(6:20)
+                 MOVE WS-HOURS-STR TO WS-LINE(27:3)
+                 MOVE WS-OT-HOURS-STR TO WS-LINE(31:3)
+                 MOVE WS-RATE-STR TO WS-LINE(35:6)
+                 MOVE WS-PAY-STR TO WS-LINE(42:9)
+                 MOVE WS-OT-PAY-STR TO WS-LINE(52:9)
+                 MOVE WS-GROSS-STR TO WS-LINE(62:9)
+                 MOVE WS-DEDUCT-STR TO WS-LINE(72:9)
+                 MOVE WS-NET-STR TO WS-LINE(82:9)
+                 MOVE WS-YTD-HOURS-STR TO WS-LINE(92:7)
+                 MOVE WS-YTD-PAY-STR TO WS-LINE(100:12)
+                 MOVE WS-BONUS-STR TO WS-LINE(113:8)
+                 MOVE WS-DEDCODE-STR TO WS-LINE(122:7)
+                 MOVE WS-DEPT TO WS-LINE(130:10)
+
+                 MOVE WS-LINE TO RPT-REC
+                 WRITE RPT-REC
+              END-IF
+           END-IF
+           EXIT.
+
+       WRITE-DEPT-SUBTOTAL.
+           MOVE WS-DEPT-TOTAL-PAY TO WS-DEPT-TOTAL-STR
+           MOVE WS-DEPT-TOTAL-NET TO WS-DEPT-NET-STR
+
+           IF WS-OUTPUT-MODE = 'D'
+              MOVE SPACES TO WS-LINE
+              STRING "SUBTOTAL|"     DELIMITED BY SIZE
+                     WS-PREV-DEPT    DELIMITED BY SIZE
+                     "|"             DELIMITED BY SIZE
+                     WS-DEPT-TOTAL-STR DELIMITED BY SIZE
+                     "|"             DELIMITED BY SIZE
+                     WS-DEPT-NET-STR DELIMITED BY SIZE
+                  INTO WS-LINE
+              END-STRING
+              MOVE WS-LINE TO RPT-REC
+              WRITE RPT-REC
+              MOVE 0 TO WS-DEPT-TOTAL-PAY
+              MOVE 0 TO WS-DEPT-TOTAL-NET
+              EXIT
+           END-IF
+
+           MOVE SPACES TO WS-LINE
+           MOVE "------------------------------------------------"
+              TO WS-LINE(1:48)
+           MOVE WS-LINE TO RPT-REC
+           WRITE RPT-REC
+
+           MOVE SPACES TO WS-LINE
+           STRING "DEPT " DELIMITED BY SIZE
+                  WS-PREV-DEPT DELIMITED BY SIZE
+                  " SUBTOTAL - GROSS: " DELIMITED BY SIZE
+                  WS-DEPT-TOTAL-STR DELIMITED BY SIZE
+                  "  NET: " DELIMITED BY SIZE
+                  WS-DEPT-NET-STR DELIMITED BY SIZE
+              INTO WS-LINE
+           END-STRING
+           MOVE WS-LINE TO RPT-REC
+           WRITE RPT-REC
+
+           MOVE 0 TO WS-DEPT-TOTAL-PAY
+           MOVE 0 TO WS-DEPT-TOTAL-NET
+           EXIT.
+
+       WRITE-PAGE-BREAK.
+           *> delimited exports have no notion of a printed page -
+           *> the SUBTOTAL row already marks the department boundary
+           IF WS-OUTPUT-MODE = 'D'
+              EXIT
+           END-IF
+
+           *> form feed so the text report still pages cleanly if
+           *> it's ever sent straight to a printer
+           MOVE X"0C" TO RPT-REC
+           WRITE RPT-REC
+           PERFORM WRITE-REPORT-HEADER
+           EXIT.
+
+       WRITE-REPORT-FOOTER.
+           IF WS-OUTPUT-MODE = 'D'
+              MOVE WS-TOTAL-PAY TO WS-TOTAL-STR
+              MOVE WS-TOTAL-NET TO WS-TOTAL-NET-STR
+              MOVE SPACES TO WS-LINE
+              STRING "TOTAL|" DELIMITED BY SIZE
+                     WS-TOTAL-STR DELIMITED BY SIZE
+                     "|" DELIMITED BY SIZE
+                     WS-TOTAL-NET-STR DELIMITED BY SIZE
+                  INTO WS-LINE
+              END-STRING
+              MOVE WS-LINE TO RPT-REC
+              WRITE RPT-REC
+              EXIT
+           END-IF
+
            *> Report Footer
            MOVE SPACES TO WS-LINE
            MOVE "------------------------------------------------"
@@ -333,12 +1074,272 @@
            MOVE WS-LINE TO RPT-REC
            WRITE RPT-REC
 
+           *> Write net total line
+           MOVE WS-TOTAL-NET TO WS-TOTAL-NET-STR
+           MOVE SPACES TO WS-LINE
+           MOVE "NET PAY TOTAL:" TO WS-LINE(1:14)
+           MOVE WS-TOTAL-NET-STR TO WS-LINE(39:11)
+
+           MOVE WS-LINE TO RPT-REC
+           WRITE RPT-REC
+
            MOVE "================================================"
               TO RPT-REC
            WRITE RPT-REC
+           EXIT.
 
-           CLOSE EMP-FILE RPT-FILE ERR-FILE
-           STOP RUN.
+       CHECK-TRAILER.
+           *> reconcile the trailer's record count and hash total
+           *> against what we actually accumulated; a mismatch means
+           *> the file was truncated or corrupted in transit and is
+           *> a hard failure, not a record we can just skip
+           UNSTRING EMP-REC
+              DELIMITED BY ","
+              INTO WS-TRAILER-LABEL
+                 WS-TRAILER-COUNT-TEXT
+                 WS-TRAILER-HASH-TEXT
+           END-UNSTRING
+
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TEXT)
+              TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-HASH-TEXT)
+              TO WS-TRAILER-HASH
+
+           MOVE 'Y' TO WS-CONTROL-OK
+           IF WS-TRAILER-COUNT NOT = WS-REC-COUNT
+              MOVE 'N' TO WS-CONTROL-OK
+           END-IF
+           IF WS-TRAILER-HASH NOT = WS-HASH-TOTAL
+              MOVE 'N' TO WS-CONTROL-OK
+           END-IF
+
+           IF WS-CONTROL-OK = 'N'
+              STRING "BATCH CONTROL TOTAL MISMATCH - expected count "
+                    WS-TRAILER-COUNT DELIMITED BY SIZE
+                    " got " DELIMITED BY SIZE
+                    WS-REC-COUNT DELIMITED BY SIZE
+                    ", expected hash " DELIMITED BY SIZE
+                    WS-TRAILER-HASH DELIMITED BY SIZE
+                    " got " DELIMITED BY SIZE
+                    WS-HASH-TOTAL DELIMITED BY SIZE
+                 INTO WS-ERROR-MSG
+              PERFORM LOG-ERROR
+              DISPLAY "ERROR: " WS-ERROR-MSG
+              MOVE 16 TO RETURN-CODE
+           END-IF
+           EXIT.
+
+       UPDATE-YTD-MASTER.
+           MOVE WS-EMP-ID TO YTD-EMP-ID
+           READ EMP-YTD-FILE
+              KEY IS YTD-EMP-ID
+              INVALID KEY
+                 MOVE WS-EMP-NAME-TEXT TO YTD-EMP-NAME
+                 MOVE WS-EMP-HOURS TO YTD-HOURS
+                 MOVE WS-GROSS-PAY TO YTD-PAY
+                 MOVE WS-RUN-ID TO YTD-LAST-RUN-ID
+                 WRITE YTD-REC
+              NOT INVALID KEY
+                 *> a checkpoint-resumed REPORT-PASS can reprocess an
+                 *> employee already posted earlier in this same run
+                 *> (e.g. the prior attempt crashed partway through
+                 *> REPORT-PASS); skip the add so YTD is not double-
+                 *> counted, since YTD-LAST-RUN-ID already matches
+                 IF YTD-LAST-RUN-ID NOT = WS-RUN-ID
+                    ADD WS-EMP-HOURS TO YTD-HOURS
+                    ADD WS-GROSS-PAY TO YTD-PAY
+                    MOVE WS-RUN-ID TO YTD-LAST-RUN-ID
+                    REWRITE YTD-REC
+                 END-IF
+           END-READ
+           EXIT.
+
+       REPOSITION-INPUT.
+           *> skip the records EDIT-PASS already consumed in a prior
+           *> (interrupted) run, so EMP-FILE lines up with WS-REC-COUNT
+           MOVE WS-REC-COUNT TO WS-SKIP-COUNT
+           PERFORM WS-SKIP-COUNT TIMES
+              READ EMP-FILE
+                 AT END CONTINUE
+              END-READ
+           END-PERFORM
+           EXIT.
+
+       LOAD-CHECKPOINT.
+           MOVE SPACES TO WS-CKPT-FIELDS
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    UNSTRING CKPT-REC DELIMITED BY ","
+                       INTO WS-CKPT-COUNT-TEXT
+                          WS-CKPT-HASH-TEXT
+                          WS-CKPT-STATUS-TEXT
+                          WS-CKPT-RUNID-TEXT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+              IF WS-CKPT-STATUS-TEXT(1:7) = "RUNNING"
+                 MOVE FUNCTION NUMVAL(WS-CKPT-COUNT-TEXT)
+                    TO WS-REC-COUNT
+                 MOVE FUNCTION NUMVAL(WS-CKPT-HASH-TEXT)
+                    TO WS-HASH-TOTAL
+                 MOVE WS-CKPT-RUNID-TEXT TO WS-RUN-ID
+              END-IF
+           END-IF
+           EXIT.
+
+       WRITE-CHECKPOINT.
+           MOVE SPACES TO CKPT-REC
+           STRING WS-REC-COUNT  DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WS-HASH-TOTAL DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  "RUNNING"     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WS-RUN-ID     DELIMITED BY SIZE
+              INTO CKPT-REC
+           END-STRING
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+       CLEAR-CHECKPOINT.
+           *> mark the checkpoint DONE on a clean finish, so a stray
+           *> PAYROLL_RESTART=YES on the next run is not honored
+           MOVE SPACES TO CKPT-REC
+           STRING WS-REC-COUNT  DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WS-HASH-TOTAL DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  "DONE"        DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WS-RUN-ID     DELIMITED BY SIZE
+              INTO CKPT-REC
+           END-STRING
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+       GET-RUN-PARAMETERS.
+           *> JCL PARM equivalent - GnuCOBOL surfaces command-line
+           *> arguments via ARGUMENT-NUMBER/ARGUMENT-VALUE; args 1-4
+           *> are input file, output file, error file, output mode
+           MOVE SPACES TO WS-INPUT-FILE
+           MOVE SPACES TO WS-OUTPUT-FILE
+           MOVE SPACES TO WS-OUTPUT-MODE-TEXT
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARM-TEXT FROM ARGUMENT-VALUE
+              ON EXCEPTION
+                 MOVE SPACES TO WS-PARM-TEXT
+           END-ACCEPT
+           IF WS-PARM-TEXT NOT = SPACES
+              MOVE WS-PARM-TEXT TO WS-INPUT-FILE
+           END-IF
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARM-TEXT FROM ARGUMENT-VALUE
+              ON EXCEPTION
+                 MOVE SPACES TO WS-PARM-TEXT
+           END-ACCEPT
+           IF WS-PARM-TEXT NOT = SPACES
+              MOVE WS-PARM-TEXT TO WS-OUTPUT-FILE
+           END-IF
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARM-TEXT FROM ARGUMENT-VALUE
+              ON EXCEPTION
+                 MOVE SPACES TO WS-PARM-TEXT
+           END-ACCEPT
+           IF WS-PARM-TEXT NOT = SPACES
+              MOVE WS-PARM-TEXT TO WS-ERROR-FILE
+           END-IF
+
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARM-TEXT FROM ARGUMENT-VALUE
+              ON EXCEPTION
+                 MOVE SPACES TO WS-PARM-TEXT
+           END-ACCEPT
+           IF WS-PARM-TEXT NOT = SPACES
+              MOVE WS-PARM-TEXT TO WS-OUTPUT-MODE-TEXT
+           END-IF
+
+           *> fall back to environment variables for anything not
+           *> passed on the command line - a batch scheduler may set
+           *> env vars rather than pass PARM arguments
+           IF WS-INPUT-FILE = SPACES
+              ACCEPT WS-INPUT-FILE FROM ENVIRONMENT "PAYROLL_INPUT_FILE"
+           END-IF
+           IF WS-OUTPUT-FILE = SPACES
+              ACCEPT WS-OUTPUT-FILE
+                 FROM ENVIRONMENT "PAYROLL_OUTPUT_FILE"
+           END-IF
+           IF WS-ERROR-FILE = "error.log"
+              ACCEPT WS-PARM-TEXT FROM ENVIRONMENT "PAYROLL_ERROR_FILE"
+              IF WS-PARM-TEXT NOT = SPACES
+                 MOVE WS-PARM-TEXT TO WS-ERROR-FILE
+              END-IF
+           END-IF
+           IF WS-OUTPUT-MODE-TEXT = SPACES
+              ACCEPT WS-OUTPUT-MODE-TEXT
+                 FROM ENVIRONMENT "PAYROLL_OUTPUT_MODE"
+           END-IF
+
+           *> nothing supplied by PARM or environment - this is a
+           *> manual run, so prompt interactively as before
+           IF WS-INPUT-FILE = SPACES AND WS-OUTPUT-FILE = SPACES
+                 AND WS-OUTPUT-MODE-TEXT = SPACES
+              DISPLAY
+                 "Enter input file name (default: employees.csv): "
+                 WITH NO ADVANCING
+              ACCEPT WS-INPUT-FILE
+
+              DISPLAY
+                 "Enter output report file name (default: report.txt): "
+                 WITH NO ADVANCING
+              ACCEPT WS-OUTPUT-FILE
+
+              DISPLAY
+                 "Output mode - F/D, default F: "
+                 WITH NO ADVANCING
+              ACCEPT WS-OUTPUT-MODE-TEXT
+           END-IF
+
+           IF WS-OUTPUT-MODE-TEXT(1:1) = 'D'
+                                    OR WS-OUTPUT-MODE-TEXT(1:1) = 'd'
+              MOVE 'D' TO WS-OUTPUT-MODE
+           END-IF
+
+           *> final defaults for anything still unset
+           IF WS-INPUT-FILE = SPACES
+              MOVE "employees.csv" TO WS-INPUT-FILE
+           END-IF
+           IF WS-OUTPUT-FILE = SPACES
+              MOVE "report.txt" TO WS-OUTPUT-FILE
+           END-IF
+           EXIT.
+
+       LOAD-CONFIG.
+           *> configurable withholding - pulled from the environment
+           *> so payroll admins can adjust rates without a recompile;
+           *> falls back to the WORKING-STORAGE defaults if unset
+           ACCEPT WS-TAX-PERCENT-TEXT
+              FROM ENVIRONMENT "PAYROLL_TAX_PCT"
+           IF WS-TAX-PERCENT-TEXT NOT = SPACES
+              MOVE FUNCTION NUMVAL(WS-TAX-PERCENT-TEXT)
+                 TO WS-TAX-PERCENT
+           END-IF
+
+           ACCEPT WS-BENEFITS-TEXT
+              FROM ENVIRONMENT "PAYROLL_BENEFITS_FLAT"
+           IF WS-BENEFITS-TEXT NOT = SPACES
+              MOVE FUNCTION NUMVAL(WS-BENEFITS-TEXT)
+                 TO WS-BENEFITS-FLAT
+           END-IF
+           EXIT.
 
          LOG-ERROR.
            *> Build an error record: date - message - raw record
